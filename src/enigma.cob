@@ -5,39 +5,128 @@
       * Wehrmacht Enigma I (3-rotor, Reflector B, plugboard)
       * Guinness World Record Attempt 2026
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MESSAGE-FILE ASSIGN TO "MESSAGES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MSG-FILE-STATUS.
+
+           SELECT CIPHER-OUT-FILE ASSIGN TO "CIPHER.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CIPHER-FILE-STATUS.
+
+           SELECT KEY-SHEET-FILE ASSIGN TO "KEYSHEET.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KEY-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT TURNOVER-FILE ASSIGN TO "TURNOVER.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TURN-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  MESSAGE-FILE.
+       01  MESSAGE-RECORD.
+           05 MSG-ID             PIC 9(6).
+           05 MSG-TEXT            PIC X(100).
+
+       FD  CIPHER-OUT-FILE.
+      * Wide enough for a fully-grouped worst-case message (every
+      * character of a 100-character MSG-TEXT spelled out as a
+      * six-letter digit word, plus one group space every five
+      * letters).
+       01  CIPHER-OUT-RECORD     PIC X(750).
+
+       FD  KEY-SHEET-FILE.
+       01  KEYSHEET-RECORD.
+      * Daily key-sheet: rotor order, ring settings (Ringstellung),
+      * start position (Grundstellung), reflector, and plugboard
+      * pairs - one record per day, first record is today's setting.
+           05 KS-ROTOR-LEFT      PIC 9(1).
+           05 KS-ROTOR-MID       PIC 9(1).
+           05 KS-ROTOR-RIGHT     PIC 9(1).
+           05 KS-REFLECTOR       PIC X(1).
+           05 KS-RING-LEFT       PIC 9(2).
+           05 KS-RING-MID        PIC 9(2).
+           05 KS-RING-RIGHT      PIC 9(2).
+           05 KS-START-LEFT      PIC 9(2).
+           05 KS-START-MID       PIC 9(2).
+           05 KS-START-RIGHT     PIC 9(2).
+           05 KS-PLUG-PAIRS      PIC X(26).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-OUT-RECORD      PIC X(100).
+
+       FD  TURNOVER-FILE.
+       01  TURNOVER-OUT-RECORD   PIC X(100).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-COUNT          PIC 9(6).
+           05 CKPT-LEFT-OFF       PIC 9(2).
+           05 CKPT-MID-OFF        PIC 9(2).
+           05 CKPT-RIGHT-OFF      PIC 9(2).
+
        WORKING-STORAGE SECTION.
 
        01 FWD-I    PIC X(26) VALUE "EKMFLGDQVZNTOWYHXUSPAIBRCJ".
        01 FWD-II   PIC X(26) VALUE "AJDKSIRUXBLHWTMCQGZNPYFVOE".
        01 FWD-III  PIC X(26) VALUE "BDFHJLCPRTXVZNYEIWGAKMUSQO".
+       01 FWD-IV   PIC X(26) VALUE "ESOVPZJAYQUIRHXLNFTGKDCMWB".
+       01 FWD-V    PIC X(26) VALUE "VZBRGITYUPSDNHLXAWMJQOFECK".
        01 BWD-I    PIC X(26) VALUE "UWYGADFPVZBECKMTHXSLRINQOJ".
        01 BWD-II   PIC X(26) VALUE "AJPCZWRLFBDKOTYUQGENHXMIVS".
        01 BWD-III  PIC X(26) VALUE "TAGBPCSDQEUFVNZHYIXJWLRKOM".
+       01 BWD-IV   PIC X(26) VALUE "HZWVARTNLGUPXQCEJMBSKDYOIF".
+       01 BWD-V    PIC X(26) VALUE "QCYLXWENFTZOSMVJUDKGIARPHB".
        01 REFL     PIC X(26) VALUE "YRUHQSLDPXNGOKMIEBFZCWVJAT".
+       01 REFL-B   PIC X(26) VALUE "YRUHQSLDPXNGOKMIEBFZCWVJAT".
+       01 REFL-A   PIC X(26) VALUE "EJMZALYXVBWFCRQUONTSPIKHGD".
+       01 REFL-C   PIC X(26) VALUE "FVPJIAOYEDRZXWGCTKUQSBNMHL".
 
        01 NOTCH-I   PIC 9(2) VALUE 16.
        01 NOTCH-II  PIC 9(2) VALUE 04.
        01 NOTCH-III PIC 9(2) VALUE 21.
+       01 NOTCH-IV  PIC 9(2) VALUE 09.
+       01 NOTCH-V   PIC 9(2) VALUE 25.
 
        01 LEFT-FWD   PIC X(26).
        01 LEFT-BWD   PIC X(26).
        01 LEFT-NOTCH  PIC 9(2).
        01 LEFT-OFF   PIC 9(2).
+       01 LEFT-RING  PIC 9(2) VALUE 0.
 
        01 MID-FWD   PIC X(26).
        01 MID-BWD   PIC X(26).
        01 MID-NOTCH  PIC 9(2).
        01 MID-OFF   PIC 9(2).
+       01 MID-RING  PIC 9(2) VALUE 0.
 
        01 RIGHT-FWD   PIC X(26).
        01 RIGHT-BWD   PIC X(26).
        01 RIGHT-NOTCH  PIC 9(2).
        01 RIGHT-OFF   PIC 9(2).
+       01 RIGHT-RING  PIC 9(2) VALUE 0.
 
        01 PLUG-TABLE.
           05 PLUG-ENTRY PIC 9(2) OCCURS 26 TIMES.
 
+       01 PLUG-SEEN-TABLE.
+          05 WS-PLUG-SEEN PIC 9(1) OCCURS 26 TIMES.
+
+       01 WS-PLUG-VALID PIC 9(1) VALUE 1.
+       01 WS-PLUG-POS   PIC 9(2).
+       01 WS-PLUG-POS2  PIC 9(2).
+
        01 WS-IDX     PIC 9(2).
        01 WS-CONTACT PIC 9(2).
        01 WS-OUT     PIC 9(2).
@@ -55,10 +144,163 @@
        01 TEST-NUM    PIC 9(1).
        01 ALL-PASS    PIC 9(1) VALUE 1.
 
+       01 WS-MSG-FILE-STATUS    PIC X(2) VALUE "00".
+       01 WS-CIPHER-FILE-STATUS PIC X(2) VALUE "00".
+       01 WS-KEY-FILE-STATUS    PIC X(2) VALUE "00".
+       01 WS-EOF-MSG            PIC X(1) VALUE "N".
+       01 WS-MSG-PLAIN          PIC X(100).
+      * Sized for the worst case, not the common case: every character
+      * of a 100-character message spelled out as a six-letter digit
+      * word (SIEBEN) expands to 600 letters, and the enciphered text
+      * is the same length letter-for-letter.
+       01 WS-MSG-CIPHER         PIC X(600).
+       01 WS-MSG-CIPHER-LEN     PIC 9(3) VALUE 0.
+       01 WS-KEY-LOADED         PIC X(1) VALUE "N".
+
+       01 WS-AUDIT-FILE-STATUS  PIC X(2) VALUE "00".
+       01 WS-TURN-FILE-STATUS   PIC X(2) VALUE "00".
+       01 WS-CKPT-FILE-STATUS   PIC X(2) VALUE "00".
+
+      * Per-letter rotor-offset audit trail, written out of PRESS-KEY
+      * so a day's ciphertext can be checked letter-by-letter against
+      * the key sheet after the fact.
+       01 WS-AUDIT-MSG-ID       PIC 9(6) VALUE 0.
+      * T/B/V tags which phase a logged keypress belongs to (self-test,
+      * daily batch, verification replay) - the three phases share the
+      * same small id space, so the tag is what makes AUDIT.OUT/
+      * TURNOVER.OUT unambiguous to filter on.
+       01 WS-AUDIT-PHASE        PIC X(1) VALUE "B".
+       01 WS-AUDIT-POS          PIC 9(3) VALUE 0.
+       01 WS-AUDIT-PLAIN        PIC X(1).
+       01 WS-BEFORE-LEFT-OFF    PIC 9(2).
+       01 WS-BEFORE-MID-OFF     PIC 9(2).
+       01 WS-BEFORE-RIGHT-OFF   PIC 9(2).
+
+      * Rotor turnover log - one line per rotor whenever its offset
+      * actually changes, including the DBL flag when the mid-rotor
+      * double-step anomaly fires, so a run's stepping can be checked
+      * event-by-event.
+       01 WS-TURN-DOUBLE        PIC X(1).
+
+      * Ciphertext grouping and message header, matching the
+      * 5-letter-group / indicator-group format wire traffic was
+      * actually sent and logged in.
+       01 WS-GROUPED-CIPHER     PIC X(750).
+       01 WS-GROUP-POS          PIC 9(3).
+       01 WS-HEADER-LINE        PIC X(60).
+
+      * Reciprocal-decrypt verification / daily reconciliation -
+      * replays each message's ciphertext back through the machine to
+      * confirm it round-trips to the original plaintext under the
+      * same key-sheet settings.
+       01 WS-VERIFY-MSG-ID      PIC 9(6).
+       01 WS-VERIFY-ROTORS      PIC 9(3).
+       01 WS-VERIFY-REFL        PIC X(1).
+       01 WS-VERIFY-RINGS       PIC 9(6).
+       01 WS-VERIFY-LEN         PIC 9(3).
+       01 WS-VERIFY-GROUPLINE   PIC X(750).
+       01 WS-VERIFY-CIPHER      PIC X(600).
+       01 WS-VERIFY-PLAIN       PIC X(600).
+       01 WS-VERIFY-COUNT       PIC 9(5) VALUE 0.
+       01 WS-VERIFY-FAIL-COUNT  PIC 9(5) VALUE 0.
+       01 WS-VERIFY-EOF         PIC X(1) VALUE "N".
+       01 WS-VERIFY-HDR-TAG     PIC X(3).
+       01 WS-FAIL-ID-TABLE.
+           05 WS-FAIL-ID        PIC 9(6) OCCURS 200 TIMES.
+       01 WS-FAIL-IDX           PIC 9(3) VALUE 0.
+
+      * The day's key-sheet settings, saved off once so a later
+      * verification pass can reset the machine to the same starting
+      * state after the batch has stepped the rotors forward.
+       01 WS-DAY-ROTOR-LEFT     PIC 9(1).
+       01 WS-DAY-ROTOR-MID      PIC 9(1).
+       01 WS-DAY-ROTOR-RIGHT    PIC 9(1).
+       01 WS-DAY-REFLECTOR      PIC X(1).
+       01 WS-DAY-RING-LEFT      PIC 9(2).
+       01 WS-DAY-RING-MID       PIC 9(2).
+       01 WS-DAY-RING-RIGHT     PIC 9(2).
+       01 WS-DAY-START-LEFT     PIC 9(2).
+       01 WS-DAY-START-MID      PIC 9(2).
+       01 WS-DAY-START-RIGHT    PIC 9(2).
+       01 WS-DAY-PLUGS          PIC X(26).
+
+      * Operator substitution convention, applied ahead of PRESS-KEY
+      * instead of silently dropping non-A-Z characters: digits are
+      * spelled out, space/punctuation becomes X, and WS-SUBST-COUNT
+      * tallies what was substituted per message. Sized to the same
+      * worst case as WS-MSG-CIPHER above (every character a
+      * six-letter digit word).
+       01 WS-MSG-EXPANDED       PIC X(600).
+       01 WS-MSG-EXP-LEN        PIC 9(3) VALUE 0.
+       01 WS-SUBST-COUNT        PIC 9(3) VALUE 0.
+       01 WS-DIGIT-WORD         PIC X(6).
+       01 WS-J                  PIC 9(3).
+
+      * Checkpoint/restart - lets a failed daily batch resume from the
+      * last committed message instead of reprocessing the file.
+       01 WS-CHECKPOINT-COUNT   PIC 9(6) VALUE 0.
+       01 WS-STARTING-CHECKPOINT PIC 9(6) VALUE 0.
+       01 WS-PROCESSED-COUNT    PIC 9(6) VALUE 0.
+       01 WS-SKIP-COUNT         PIC 9(6) VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN-PARA.
            DISPLAY "Enigma Machine - COBOL Implementation"
            DISPLAY "======================================"
+           PERFORM OPEN-AUDIT-AND-TURNOVER-FILES
+           PERFORM RUN-SELF-TESTS
+           PERFORM RUN-DAILY-BATCH
+           PERFORM RUN-VERIFICATION-PASS
+           CLOSE AUDIT-FILE
+           CLOSE TURNOVER-FILE
+           STOP RUN.
+
+       OPEN-AUDIT-AND-TURNOVER-FILES.
+      * Opened EXTEND instead of OUTPUT on a restart so the audit
+      * trail and turnover log keep every record from messages already
+      * committed before the abend, the same way CIPHER-OUT-FILE's
+      * own restart handling in RUN-DAILY-BATCH does. The checkpoint
+      * count has to be known before the daily batch normally loads
+      * it, so peek it here first.
+           PERFORM PEEK-CHECKPOINT-COUNT
+           IF WS-STARTING-CHECKPOINT > 0
+               OPEN EXTEND AUDIT-FILE
+               IF WS-AUDIT-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT AUDIT-FILE
+               END-IF
+               OPEN EXTEND TURNOVER-FILE
+               IF WS-TURN-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT TURNOVER-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT AUDIT-FILE
+               OPEN OUTPUT TURNOVER-FILE
+           END-IF
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               DISPLAY "  WARNING: could not open AUDIT.OUT - audit "
+                   "trail will not be recorded"
+           END-IF
+           IF WS-TURN-FILE-STATUS NOT = "00"
+               DISPLAY "  WARNING: could not open TURNOVER.OUT - "
+                   "turnover log will not be recorded"
+           END-IF.
+
+       PEEK-CHECKPOINT-COUNT.
+      * A read-only look at CHECKPOINT.DAT's committed-message count,
+      * taken before the daily batch's own LOAD-CHECKPOINT runs, just
+      * so the audit/turnover files can be opened EXTEND or OUTPUT
+      * appropriately before any keypress tries to write to them.
+           MOVE 0 TO WS-STARTING-CHECKPOINT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-COUNT TO WS-STARTING-CHECKPOINT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       RUN-SELF-TESTS.
 
       * Test 1: I-II-III AAA no-plug AAAAA -> BDZGO
            PERFORM INIT-ROTOR-1-2-3-AAA
@@ -106,22 +348,24 @@
                DISPLAY "  ALL 6 TESTS PASSED"
            ELSE
                DISPLAY "  SOME TESTS FAILED"
-           END-IF
-           STOP RUN.
+           END-IF.
 
        INIT-ROTOR-1-2-3-AAA.
            MOVE FWD-I TO LEFT-FWD
            MOVE BWD-I TO LEFT-BWD
            MOVE NOTCH-I TO LEFT-NOTCH
            MOVE 0 TO LEFT-OFF
+           MOVE 0 TO LEFT-RING
            MOVE FWD-II TO MID-FWD
            MOVE BWD-II TO MID-BWD
            MOVE NOTCH-II TO MID-NOTCH
            MOVE 0 TO MID-OFF
+           MOVE 0 TO MID-RING
            MOVE FWD-III TO RIGHT-FWD
            MOVE BWD-III TO RIGHT-BWD
            MOVE NOTCH-III TO RIGHT-NOTCH
            MOVE 0 TO RIGHT-OFF
+           MOVE 0 TO RIGHT-RING
            PERFORM INIT-PLUG-IDENTITY.
 
        INIT-ROTOR-1-2-3-MCK.
@@ -135,14 +379,17 @@
            MOVE BWD-III TO LEFT-BWD
            MOVE NOTCH-III TO LEFT-NOTCH
            MOVE 0 TO LEFT-OFF
+           MOVE 0 TO LEFT-RING
            MOVE FWD-I TO MID-FWD
            MOVE BWD-I TO MID-BWD
            MOVE NOTCH-I TO MID-NOTCH
            MOVE 0 TO MID-OFF
+           MOVE 0 TO MID-RING
            MOVE FWD-II TO RIGHT-FWD
            MOVE BWD-II TO RIGHT-BWD
            MOVE NOTCH-II TO RIGHT-NOTCH
            MOVE 0 TO RIGHT-OFF
+           MOVE 0 TO RIGHT-RING
            PERFORM INIT-PLUG-IDENTITY.
 
        INIT-ROTOR-1-2-3-AAA-PLUGS.
@@ -161,7 +408,18 @@
            END-PERFORM.
 
        STEP-ROTORS.
+      * The notch is cut into the rotor's alphabet ring, and the ring
+      * turns with the rotor as a single assembly once Ringstellung is
+      * set, so the notch always fires at the same window letter
+      * (NOTCH-I/II/III/IV/V) no matter what the ring setting is.
+      * Ringstellung only shifts the wiring-to-window mapping, which
+      * is handled separately in FWD-PASS-*/BWD-PASS-*.
+           MOVE LEFT-OFF TO WS-BEFORE-LEFT-OFF
+           MOVE MID-OFF TO WS-BEFORE-MID-OFF
+           MOVE RIGHT-OFF TO WS-BEFORE-RIGHT-OFF
+           MOVE "N" TO WS-TURN-DOUBLE
            IF MID-OFF = MID-NOTCH
+               MOVE "Y" TO WS-TURN-DOUBLE
                ADD 1 TO MID-OFF
                IF MID-OFF > 25
                    MOVE 0 TO MID-OFF
@@ -170,77 +428,117 @@
                IF LEFT-OFF > 25
                    MOVE 0 TO LEFT-OFF
                END-IF
+               PERFORM WRITE-TURNOVER-RECORD
            ELSE
                IF RIGHT-OFF = RIGHT-NOTCH
                    ADD 1 TO MID-OFF
                    IF MID-OFF > 25
                        MOVE 0 TO MID-OFF
                    END-IF
+                   PERFORM WRITE-TURNOVER-RECORD
                END-IF
            END-IF
            ADD 1 TO RIGHT-OFF
            IF RIGHT-OFF > 25
                MOVE 0 TO RIGHT-OFF
+           END-IF
+           PERFORM WRITE-RIGHT-TURNOVER-RECORD.
+
+       WRITE-TURNOVER-RECORD.
+      * Logs the LEFT and/or MID rotor(s) that stepped this keypress,
+      * flagging the double-step anomaly when both moved together.
+           IF WS-BEFORE-LEFT-OFF NOT = LEFT-OFF
+               MOVE SPACES TO TURNOVER-OUT-RECORD
+               STRING "PH " WS-AUDIT-PHASE " MSG " WS-AUDIT-MSG-ID
+                   " POS " WS-AUDIT-POS
+                   " ROTOR LEFT  FROM " WS-BEFORE-LEFT-OFF
+                   " TO " LEFT-OFF " DBL " WS-TURN-DOUBLE
+                   DELIMITED BY SIZE INTO TURNOVER-OUT-RECORD
+               END-STRING
+               WRITE TURNOVER-OUT-RECORD
+           END-IF
+           IF WS-BEFORE-MID-OFF NOT = MID-OFF
+               MOVE SPACES TO TURNOVER-OUT-RECORD
+               STRING "PH " WS-AUDIT-PHASE " MSG " WS-AUDIT-MSG-ID
+                   " POS " WS-AUDIT-POS
+                   " ROTOR MID   FROM " WS-BEFORE-MID-OFF
+                   " TO " MID-OFF " DBL " WS-TURN-DOUBLE
+                   DELIMITED BY SIZE INTO TURNOVER-OUT-RECORD
+               END-STRING
+               WRITE TURNOVER-OUT-RECORD
            END-IF.
 
+       WRITE-RIGHT-TURNOVER-RECORD.
+      * The right rotor steps on every keypress; logged separately
+      * (always "N" for double-step, which only ever involves the
+      * mid/left pair) so a full run can be replayed letter by letter.
+           MOVE SPACES TO TURNOVER-OUT-RECORD
+           STRING "PH " WS-AUDIT-PHASE " MSG " WS-AUDIT-MSG-ID
+               " POS " WS-AUDIT-POS
+               " ROTOR RIGHT FROM " WS-BEFORE-RIGHT-OFF
+               " TO " RIGHT-OFF " DBL N"
+               DELIMITED BY SIZE INTO TURNOVER-OUT-RECORD
+           END-STRING
+           WRITE TURNOVER-OUT-RECORD.
+
        FWD-PASS-RIGHT.
-           COMPUTE WS-TEMP = WS-IDX + RIGHT-OFF
+           COMPUTE WS-TEMP = WS-IDX + RIGHT-OFF - RIGHT-RING
            COMPUTE WS-CONTACT =
-               FUNCTION MOD(WS-TEMP, 26)
+               FUNCTION MOD(WS-TEMP + 260, 26)
            MOVE RIGHT-FWD(WS-CONTACT + 1:1) TO WS-CHAR
            COMPUTE WS-TEMP =
                FUNCTION ORD(WS-CHAR) - FUNCTION ORD("A")
-               - RIGHT-OFF
+               - RIGHT-OFF + RIGHT-RING
            PERFORM MODULO-26.
 
        FWD-PASS-MID.
-           COMPUTE WS-TEMP = WS-IDX + MID-OFF
+           COMPUTE WS-TEMP = WS-IDX + MID-OFF - MID-RING
            COMPUTE WS-CONTACT =
-               FUNCTION MOD(WS-TEMP, 26)
+               FUNCTION MOD(WS-TEMP + 260, 26)
            MOVE MID-FWD(WS-CONTACT + 1:1) TO WS-CHAR
            COMPUTE WS-TEMP =
                FUNCTION ORD(WS-CHAR) - FUNCTION ORD("A")
-               - MID-OFF
+               - MID-OFF + MID-RING
            PERFORM MODULO-26.
 
        FWD-PASS-LEFT.
-           COMPUTE WS-TEMP = WS-IDX + LEFT-OFF
+           COMPUTE WS-TEMP = WS-IDX + LEFT-OFF - LEFT-RING
            COMPUTE WS-CONTACT =
-               FUNCTION MOD(WS-TEMP, 26)
+               FUNCTION MOD(WS-TEMP + 260, 26)
            MOVE LEFT-FWD(WS-CONTACT + 1:1) TO WS-CHAR
            COMPUTE WS-TEMP =
                FUNCTION ORD(WS-CHAR) - FUNCTION ORD("A")
-               - LEFT-OFF
+               - LEFT-OFF + LEFT-RING
            PERFORM MODULO-26.
 
        BWD-PASS-LEFT.
-           COMPUTE WS-TEMP = WS-IDX + LEFT-OFF
+           COMPUTE WS-TEMP = WS-IDX + LEFT-OFF - LEFT-RING
            COMPUTE WS-CONTACT =
-               FUNCTION MOD(WS-TEMP, 26)
+               FUNCTION MOD(WS-TEMP + 260, 26)
            MOVE LEFT-BWD(WS-CONTACT + 1:1) TO WS-CHAR
            COMPUTE WS-TEMP =
                FUNCTION ORD(WS-CHAR) - FUNCTION ORD("A")
-               - LEFT-OFF
+               - LEFT-OFF + LEFT-RING
            PERFORM MODULO-26.
 
        BWD-PASS-MID.
-           COMPUTE WS-TEMP = WS-IDX + MID-OFF
+           COMPUTE WS-TEMP = WS-IDX + MID-OFF - MID-RING
            COMPUTE WS-CONTACT =
-               FUNCTION MOD(WS-TEMP, 26)
+               FUNCTION MOD(WS-TEMP + 260, 26)
            MOVE MID-BWD(WS-CONTACT + 1:1) TO WS-CHAR
            COMPUTE WS-TEMP =
                FUNCTION ORD(WS-CHAR) - FUNCTION ORD("A")
-               - MID-OFF
+               - MID-OFF + MID-RING
            PERFORM MODULO-26.
 
        BWD-PASS-RIGHT.
-           COMPUTE WS-TEMP = WS-IDX + RIGHT-OFF
+           COMPUTE WS-TEMP = WS-IDX + RIGHT-OFF - RIGHT-RING
            COMPUTE WS-CONTACT =
-               FUNCTION MOD(WS-TEMP, 26)
+               FUNCTION MOD(WS-TEMP + 260, 26)
            MOVE RIGHT-BWD(WS-CONTACT + 1:1) TO WS-CHAR
            COMPUTE WS-TEMP =
                FUNCTION ORD(WS-CHAR) - FUNCTION ORD("A")
-               - RIGHT-OFF
+               - RIGHT-OFF + RIGHT-RING
            PERFORM MODULO-26.
 
        MODULO-26.
@@ -252,6 +550,8 @@
                FUNCTION ORD(WS-CHAR) - FUNCTION ORD("A").
 
        PRESS-KEY.
+           MOVE WS-INCHAR TO WS-AUDIT-PLAIN
+           ADD 1 TO WS-AUDIT-POS
            PERFORM STEP-ROTORS
            COMPUTE WS-IDX =
                FUNCTION ORD(WS-INCHAR) - FUNCTION ORD("A")
@@ -265,22 +565,34 @@
            PERFORM BWD-PASS-RIGHT
            MOVE PLUG-ENTRY(WS-IDX + 1) TO WS-IDX
            COMPUTE WS-INNUM = WS-IDX + FUNCTION ORD("A")
-           MOVE FUNCTION CHAR(WS-INNUM) TO WS-INCHAR.
+           MOVE FUNCTION CHAR(WS-INNUM) TO WS-INCHAR
+           PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+      * One line per keypress: message id, letter position, plain and
+      * cipher letters, and the three rotor offsets before/after
+      * stepping - enough to reconcile a day's traffic against the
+      * key sheet after the fact.
+           MOVE SPACES TO AUDIT-OUT-RECORD
+           STRING "PH " WS-AUDIT-PHASE " MSG " WS-AUDIT-MSG-ID
+               " POS " WS-AUDIT-POS
+               " PLAIN " WS-AUDIT-PLAIN " CIPHER " WS-INCHAR
+               " BEFORE " WS-BEFORE-LEFT-OFF "-" WS-BEFORE-MID-OFF
+               "-" WS-BEFORE-RIGHT-OFF
+               " AFTER " LEFT-OFF "-" MID-OFF "-" RIGHT-OFF
+               DELIMITED BY SIZE INTO AUDIT-OUT-RECORD
+           END-STRING
+           WRITE AUDIT-OUT-RECORD.
 
        ENCRYPT-AND-CHECK.
+           MOVE TEST-PLAIN TO WS-MSG-PLAIN
+           MOVE TEST-NUM TO WS-AUDIT-MSG-ID
+           MOVE "T" TO WS-AUDIT-PHASE
+           PERFORM ENCRYPT-TEXT
            MOVE SPACES TO WS-RESULT
-           MOVE 0 TO WS-RESLEN
-           PERFORM VARYING WS-I FROM 1 BY 1
-               UNTIL WS-I > FUNCTION LENGTH(
-                   FUNCTION TRIM(TEST-PLAIN))
-               MOVE TEST-PLAIN(WS-I:1) TO WS-INCHAR
-               IF WS-INCHAR >= "A" AND WS-INCHAR <= "Z"
-                   PERFORM PRESS-KEY
-                   ADD 1 TO WS-RESLEN
-                   MOVE WS-INCHAR TO
-                       WS-RESULT(WS-RESLEN:1)
-               END-IF
-           END-PERFORM
+           MOVE WS-MSG-CIPHER-LEN TO WS-RESLEN
+           MOVE WS-MSG-CIPHER(1:WS-MSG-CIPHER-LEN) TO
+               WS-RESULT(1:WS-MSG-CIPHER-LEN)
            MOVE WS-RESULT TO TEST-CIPHER
            IF FUNCTION TRIM(TEST-CIPHER) =
               FUNCTION TRIM(TEST-EXPECT)
@@ -293,3 +605,551 @@
                    FUNCTION TRIM(TEST-CIPHER) " [FAIL]"
                MOVE 0 TO ALL-PASS
            END-IF.
+
+       ENCRYPT-TEXT.
+      * General-purpose plaintext -> ciphertext pass used by both
+      * the self-test harness and the daily batch run. WS-MSG-PLAIN
+      * is first run through the operator-substitution convention
+      * (spelled-out digits, X for space/punctuation) so every
+      * character is on the machine's A-Z keyboard before PRESS-KEY
+      * is ever called.
+           PERFORM PREPARE-PLAINTEXT
+           MOVE SPACES TO WS-MSG-CIPHER
+           MOVE 0 TO WS-MSG-CIPHER-LEN
+           MOVE 0 TO WS-AUDIT-POS
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-MSG-EXP-LEN
+               MOVE WS-MSG-EXPANDED(WS-I:1) TO WS-INCHAR
+               IF WS-INCHAR >= "A" AND WS-INCHAR <= "Z"
+                   PERFORM PRESS-KEY
+                   ADD 1 TO WS-MSG-CIPHER-LEN
+                   MOVE WS-INCHAR TO
+                       WS-MSG-CIPHER(WS-MSG-CIPHER-LEN:1)
+               END-IF
+           END-PERFORM.
+
+       PREPARE-PLAINTEXT.
+      * Historical operator substitution convention: X stands in for
+      * space or period, digits are spelled out (EINS, ZWEI, ...),
+      * and any other stray character is sent as X - nothing is
+      * silently dropped, and WS-SUBST-COUNT records how much of the
+      * message was not sent as plain A-Z letters.
+      * Trim trailing spaces only, never leading - WS-MSG-PLAIN(WS-I:1)
+      * below indexes from position 1, so the bound has to come from a
+      * trim that can't shift where a leading space would put it.
+           MOVE SPACES TO WS-MSG-EXPANDED
+           MOVE 0 TO WS-MSG-EXP-LEN
+           MOVE 0 TO WS-SUBST-COUNT
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > FUNCTION LENGTH(
+                   FUNCTION TRIM(WS-MSG-PLAIN TRAILING))
+               MOVE WS-MSG-PLAIN(WS-I:1) TO WS-INCHAR
+               EVALUATE TRUE
+                   WHEN WS-INCHAR >= "A" AND WS-INCHAR <= "Z"
+                       ADD 1 TO WS-MSG-EXP-LEN
+                       MOVE WS-INCHAR TO
+                           WS-MSG-EXPANDED(WS-MSG-EXP-LEN:1)
+                   WHEN WS-INCHAR >= "0" AND WS-INCHAR <= "9"
+                       PERFORM APPEND-DIGIT-WORD
+                       ADD 1 TO WS-SUBST-COUNT
+                   WHEN OTHER
+                       ADD 1 TO WS-MSG-EXP-LEN
+                       MOVE "X" TO
+                           WS-MSG-EXPANDED(WS-MSG-EXP-LEN:1)
+                       ADD 1 TO WS-SUBST-COUNT
+               END-EVALUATE
+           END-PERFORM.
+
+       APPEND-DIGIT-WORD.
+           EVALUATE WS-INCHAR
+               WHEN "0" MOVE "NULL"   TO WS-DIGIT-WORD
+               WHEN "1" MOVE "EINS"   TO WS-DIGIT-WORD
+               WHEN "2" MOVE "ZWEI"   TO WS-DIGIT-WORD
+               WHEN "3" MOVE "DREI"   TO WS-DIGIT-WORD
+               WHEN "4" MOVE "VIER"   TO WS-DIGIT-WORD
+               WHEN "5" MOVE "FUENF"  TO WS-DIGIT-WORD
+               WHEN "6" MOVE "SECHS"  TO WS-DIGIT-WORD
+               WHEN "7" MOVE "SIEBEN" TO WS-DIGIT-WORD
+               WHEN "8" MOVE "ACHT"   TO WS-DIGIT-WORD
+               WHEN "9" MOVE "NEUN"   TO WS-DIGIT-WORD
+           END-EVALUATE
+           PERFORM VARYING WS-J FROM 1 BY 1
+               UNTIL WS-J > FUNCTION LENGTH(
+                   FUNCTION TRIM(WS-DIGIT-WORD))
+               ADD 1 TO WS-MSG-EXP-LEN
+               MOVE WS-DIGIT-WORD(WS-J:1) TO
+                   WS-MSG-EXPANDED(WS-MSG-EXP-LEN:1)
+           END-PERFORM.
+
+       LOAD-DAILY-KEY-SHEET.
+      * Rotor order, ring settings, start position and plugboard for
+      * today's traffic come off the key sheet instead of a
+      * recompile. Absence of a key sheet falls back to the standard
+      * I-II-III AAA no-plug setting used by the self-tests.
+           MOVE "N" TO WS-KEY-LOADED
+           OPEN INPUT KEY-SHEET-FILE
+           IF WS-KEY-FILE-STATUS NOT = "00"
+               DISPLAY "  No key sheet found - using default settings"
+               PERFORM INIT-ROTOR-1-2-3-AAA
+           ELSE
+               READ KEY-SHEET-FILE
+                   AT END
+                       DISPLAY "  Key sheet is empty - using default "
+                           "settings"
+                       PERFORM INIT-ROTOR-1-2-3-AAA
+                   NOT AT END
+                       PERFORM APPLY-KEY-SHEET
+                       MOVE "Y" TO WS-KEY-LOADED
+               END-READ
+               CLOSE KEY-SHEET-FILE
+           END-IF.
+
+       APPLY-KEY-SHEET.
+           PERFORM SET-LEFT-ROTOR
+           PERFORM SET-MID-ROTOR
+           PERFORM SET-RIGHT-ROTOR
+           MOVE KS-RING-LEFT TO LEFT-RING
+           MOVE KS-RING-MID TO MID-RING
+           MOVE KS-RING-RIGHT TO RIGHT-RING
+           MOVE KS-START-LEFT TO LEFT-OFF
+           MOVE KS-START-MID TO MID-OFF
+           MOVE KS-START-RIGHT TO RIGHT-OFF
+           PERFORM SET-REFLECTOR
+           PERFORM BUILD-PLUGBOARD-FROM-KEY-SHEET
+           MOVE KS-ROTOR-LEFT TO WS-DAY-ROTOR-LEFT
+           MOVE KS-ROTOR-MID TO WS-DAY-ROTOR-MID
+           MOVE KS-ROTOR-RIGHT TO WS-DAY-ROTOR-RIGHT
+           MOVE KS-REFLECTOR TO WS-DAY-REFLECTOR
+           MOVE KS-RING-LEFT TO WS-DAY-RING-LEFT
+           MOVE KS-RING-MID TO WS-DAY-RING-MID
+           MOVE KS-RING-RIGHT TO WS-DAY-RING-RIGHT
+           MOVE KS-START-LEFT TO WS-DAY-START-LEFT
+           MOVE KS-START-MID TO WS-DAY-START-MID
+           MOVE KS-START-RIGHT TO WS-DAY-START-RIGHT
+           MOVE KS-PLUG-PAIRS TO WS-DAY-PLUGS.
+
+       RESET-TO-DAY-START.
+      * Puts the rotors, ring, plugboard and reflector back to the
+      * day's starting state so a verification replay steps through
+      * the same sequence of offsets the original batch run did.
+           IF WS-KEY-LOADED = "Y"
+               MOVE WS-DAY-ROTOR-LEFT TO KS-ROTOR-LEFT
+               MOVE WS-DAY-ROTOR-MID TO KS-ROTOR-MID
+               MOVE WS-DAY-ROTOR-RIGHT TO KS-ROTOR-RIGHT
+               MOVE WS-DAY-REFLECTOR TO KS-REFLECTOR
+               MOVE WS-DAY-RING-LEFT TO KS-RING-LEFT
+               MOVE WS-DAY-RING-MID TO KS-RING-MID
+               MOVE WS-DAY-RING-RIGHT TO KS-RING-RIGHT
+               MOVE WS-DAY-START-LEFT TO KS-START-LEFT
+               MOVE WS-DAY-START-MID TO KS-START-MID
+               MOVE WS-DAY-START-RIGHT TO KS-START-RIGHT
+               MOVE WS-DAY-PLUGS TO KS-PLUG-PAIRS
+               PERFORM APPLY-KEY-SHEET
+           ELSE
+               PERFORM INIT-ROTOR-1-2-3-AAA
+           END-IF.
+
+       SET-LEFT-ROTOR.
+           EVALUATE KS-ROTOR-LEFT
+               WHEN 1 MOVE FWD-I TO LEFT-FWD
+                      MOVE BWD-I TO LEFT-BWD
+                      MOVE NOTCH-I TO LEFT-NOTCH
+               WHEN 2 MOVE FWD-II TO LEFT-FWD
+                      MOVE BWD-II TO LEFT-BWD
+                      MOVE NOTCH-II TO LEFT-NOTCH
+               WHEN 3 MOVE FWD-III TO LEFT-FWD
+                      MOVE BWD-III TO LEFT-BWD
+                      MOVE NOTCH-III TO LEFT-NOTCH
+               WHEN 4 MOVE FWD-IV TO LEFT-FWD
+                      MOVE BWD-IV TO LEFT-BWD
+                      MOVE NOTCH-IV TO LEFT-NOTCH
+               WHEN 5 MOVE FWD-V TO LEFT-FWD
+                      MOVE BWD-V TO LEFT-BWD
+                      MOVE NOTCH-V TO LEFT-NOTCH
+               WHEN OTHER
+                      MOVE FWD-I TO LEFT-FWD
+                      MOVE BWD-I TO LEFT-BWD
+                      MOVE NOTCH-I TO LEFT-NOTCH
+           END-EVALUATE.
+
+       SET-MID-ROTOR.
+           EVALUATE KS-ROTOR-MID
+               WHEN 1 MOVE FWD-I TO MID-FWD
+                      MOVE BWD-I TO MID-BWD
+                      MOVE NOTCH-I TO MID-NOTCH
+               WHEN 2 MOVE FWD-II TO MID-FWD
+                      MOVE BWD-II TO MID-BWD
+                      MOVE NOTCH-II TO MID-NOTCH
+               WHEN 3 MOVE FWD-III TO MID-FWD
+                      MOVE BWD-III TO MID-BWD
+                      MOVE NOTCH-III TO MID-NOTCH
+               WHEN 4 MOVE FWD-IV TO MID-FWD
+                      MOVE BWD-IV TO MID-BWD
+                      MOVE NOTCH-IV TO MID-NOTCH
+               WHEN 5 MOVE FWD-V TO MID-FWD
+                      MOVE BWD-V TO MID-BWD
+                      MOVE NOTCH-V TO MID-NOTCH
+               WHEN OTHER
+                      MOVE FWD-II TO MID-FWD
+                      MOVE BWD-II TO MID-BWD
+                      MOVE NOTCH-II TO MID-NOTCH
+           END-EVALUATE.
+
+       SET-RIGHT-ROTOR.
+           EVALUATE KS-ROTOR-RIGHT
+               WHEN 1 MOVE FWD-I TO RIGHT-FWD
+                      MOVE BWD-I TO RIGHT-BWD
+                      MOVE NOTCH-I TO RIGHT-NOTCH
+               WHEN 2 MOVE FWD-II TO RIGHT-FWD
+                      MOVE BWD-II TO RIGHT-BWD
+                      MOVE NOTCH-II TO RIGHT-NOTCH
+               WHEN 3 MOVE FWD-III TO RIGHT-FWD
+                      MOVE BWD-III TO RIGHT-BWD
+                      MOVE NOTCH-III TO RIGHT-NOTCH
+               WHEN 4 MOVE FWD-IV TO RIGHT-FWD
+                      MOVE BWD-IV TO RIGHT-BWD
+                      MOVE NOTCH-IV TO RIGHT-NOTCH
+               WHEN 5 MOVE FWD-V TO RIGHT-FWD
+                      MOVE BWD-V TO RIGHT-BWD
+                      MOVE NOTCH-V TO RIGHT-NOTCH
+               WHEN OTHER
+                      MOVE FWD-III TO RIGHT-FWD
+                      MOVE BWD-III TO RIGHT-BWD
+                      MOVE NOTCH-III TO RIGHT-NOTCH
+           END-EVALUATE.
+
+       SET-REFLECTOR.
+           EVALUATE KS-REFLECTOR
+               WHEN "A" MOVE REFL-A TO REFL
+               WHEN "C" MOVE REFL-C TO REFL
+               WHEN OTHER MOVE REFL-B TO REFL
+           END-EVALUATE.
+
+       BUILD-PLUGBOARD-FROM-KEY-SHEET.
+           PERFORM INIT-PLUG-IDENTITY
+           PERFORM VALIDATE-PLUG-PAIRS
+           IF WS-PLUG-VALID = 1
+               PERFORM APPLY-PLUG-PAIRS
+           ELSE
+               DISPLAY "  Plugboard setting rejected - a letter is "
+                   "used in more than one pair, the pair list is not "
+                   "a whole number of pairs, or it contains something "
+                   "other than A-Z - running with no plugboard"
+               PERFORM INIT-PLUG-IDENTITY
+           END-IF.
+
+       VALIDATE-PLUG-PAIRS.
+      * Every character in the trimmed pair list must be A-Z, a
+      * letter may appear in at most one pair, and the list must be an
+      * even number of letters - an odd leftover letter has no partner
+      * and would otherwise be silently dropped by APPLY-PLUG-PAIRS,
+      * and a non-letter (e.g. a separator space) would otherwise be
+      * used as a PLUG-ENTRY subscript. Reject the whole setting
+      * rather than silently garble traffic with a bad steckerbrett,
+      * since any of these problems corrupts every message.
+      * Trim trailing spaces only, never leading - KS-PLUG-PAIRS is
+      * indexed from position 1 below, so a trim that could also eat a
+      * leading space would shift every position out from under it.
+           MOVE 1 TO WS-PLUG-VALID
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > 26
+               MOVE 0 TO WS-PLUG-SEEN(WS-I)
+           END-PERFORM
+           IF FUNCTION MOD(FUNCTION LENGTH(
+               FUNCTION TRIM(KS-PLUG-PAIRS TRAILING)), 2) NOT = 0
+               MOVE 0 TO WS-PLUG-VALID
+           END-IF
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > FUNCTION LENGTH(
+                   FUNCTION TRIM(KS-PLUG-PAIRS TRAILING))
+               OR WS-PLUG-VALID = 0
+               MOVE KS-PLUG-PAIRS(WS-I:1) TO WS-CHAR
+               IF WS-CHAR >= "A" AND WS-CHAR <= "Z"
+                   COMPUTE WS-PLUG-POS =
+                       FUNCTION ORD(WS-CHAR) - FUNCTION ORD("A") + 1
+                   IF WS-PLUG-SEEN(WS-PLUG-POS) = 1
+                       MOVE 0 TO WS-PLUG-VALID
+                   ELSE
+                       MOVE 1 TO WS-PLUG-SEEN(WS-PLUG-POS)
+                   END-IF
+               ELSE
+                   MOVE 0 TO WS-PLUG-VALID
+               END-IF
+           END-PERFORM.
+
+       APPLY-PLUG-PAIRS.
+      * KS-PLUG-PAIRS holds letters two at a time, e.g. "ABCDEF"
+      * wires A<->B, C<->D, E<->F. Already checked pair-clean by
+      * VALIDATE-PLUG-PAIRS.
+           PERFORM VARYING WS-I FROM 1 BY 2
+               UNTIL WS-I > FUNCTION LENGTH(
+                   FUNCTION TRIM(KS-PLUG-PAIRS TRAILING)) - 1
+               MOVE KS-PLUG-PAIRS(WS-I:1) TO WS-CHAR
+               COMPUTE WS-PLUG-POS =
+                   FUNCTION ORD(WS-CHAR) - FUNCTION ORD("A") + 1
+               MOVE KS-PLUG-PAIRS(WS-I + 1:1) TO WS-CHAR
+               COMPUTE WS-PLUG-POS2 =
+                   FUNCTION ORD(WS-CHAR) - FUNCTION ORD("A") + 1
+               COMPUTE PLUG-ENTRY(WS-PLUG-POS) = WS-PLUG-POS2 - 1
+               COMPUTE PLUG-ENTRY(WS-PLUG-POS2) = WS-PLUG-POS - 1
+           END-PERFORM.
+
+       RUN-DAILY-BATCH.
+      * Real daily traffic, read from MESSAGES.DAT one fixed-length
+      * record per message, written out to CIPHER.OUT as a header
+      * group (indicator/rotor/ring setting, message length) followed
+      * by the ciphertext in 5-letter groups. Absence of a message
+      * file is not an error - it just means there is no traffic to
+      * run today. The batch checkpoints after every message so an
+      * abend partway through a large day's traffic can be resumed
+      * from the last one committed instead of starting over.
+           PERFORM LOAD-DAILY-KEY-SHEET
+           IF WS-KEY-LOADED = "Y"
+               DISPLAY "  Using today's key sheet: rotors "
+                   KS-ROTOR-LEFT "-" KS-ROTOR-MID "-" KS-ROTOR-RIGHT
+                   " ring " KS-RING-LEFT "/" KS-RING-MID "/"
+                   KS-RING-RIGHT " start " KS-START-LEFT "/"
+                   KS-START-MID "/" KS-START-RIGHT
+           END-IF
+           PERFORM LOAD-CHECKPOINT
+           MOVE WS-CHECKPOINT-COUNT TO WS-STARTING-CHECKPOINT
+           MOVE "N" TO WS-EOF-MSG
+           MOVE 0 TO WS-PROCESSED-COUNT
+           MOVE 0 TO WS-SKIP-COUNT
+           OPEN INPUT MESSAGE-FILE
+           IF WS-MSG-FILE-STATUS NOT = "00"
+               DISPLAY "  No message file found - skipping daily batch"
+           ELSE
+               IF WS-STARTING-CHECKPOINT > 0
+                   OPEN EXTEND CIPHER-OUT-FILE
+                   IF WS-CIPHER-FILE-STATUS NOT = "00"
+                       OPEN OUTPUT CIPHER-OUT-FILE
+                   END-IF
+                   DISPLAY "  Restarting after checkpoint - skipping "
+                       WS-STARTING-CHECKPOINT " committed message(s)"
+               ELSE
+                   OPEN OUTPUT CIPHER-OUT-FILE
+               END-IF
+      * A daily batch with no output archive is worse than no batch at
+      * all - it would advance the checkpoint and let the
+      * verification pass "succeed" against zero records - so skip
+      * the run entirely rather than process messages nowhere.
+               IF WS-CIPHER-FILE-STATUS NOT = "00"
+                   DISPLAY "  WARNING: could not open CIPHER.OUT - "
+                       "skipping daily batch"
+                   MOVE "Y" TO WS-EOF-MSG
+               ELSE
+                   DISPLAY "Daily Batch Run"
+                   DISPLAY "==============="
+                   PERFORM UNTIL WS-EOF-MSG = "Y"
+                       READ MESSAGE-FILE
+                           AT END
+                               MOVE "Y" TO WS-EOF-MSG
+                           NOT AT END
+                               IF WS-SKIP-COUNT < WS-STARTING-CHECKPOINT
+                                   ADD 1 TO WS-SKIP-COUNT
+                               ELSE
+                                   PERFORM PROCESS-ONE-MESSAGE
+                                   ADD 1 TO WS-PROCESSED-COUNT
+                                   COMPUTE WS-CHECKPOINT-COUNT =
+                                       WS-STARTING-CHECKPOINT +
+                                       WS-PROCESSED-COUNT
+                                   PERFORM WRITE-CHECKPOINT
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE CIPHER-OUT-FILE
+                   PERFORM RESET-CHECKPOINT
+               END-IF
+           END-IF
+           CLOSE MESSAGE-FILE.
+
+       PROCESS-ONE-MESSAGE.
+           MOVE MSG-TEXT TO WS-MSG-PLAIN
+           MOVE MSG-ID TO WS-AUDIT-MSG-ID
+           MOVE "B" TO WS-AUDIT-PHASE
+           PERFORM ENCRYPT-TEXT
+           PERFORM BUILD-HEADER-LINE
+           MOVE SPACES TO CIPHER-OUT-RECORD
+           MOVE WS-HEADER-LINE TO CIPHER-OUT-RECORD
+           WRITE CIPHER-OUT-RECORD
+           PERFORM FORMAT-CIPHER-GROUPS
+           MOVE SPACES TO CIPHER-OUT-RECORD
+           MOVE WS-GROUPED-CIPHER TO CIPHER-OUT-RECORD
+           WRITE CIPHER-OUT-RECORD
+           DISPLAY "  " MSG-ID ": " FUNCTION TRIM(WS-MSG-PLAIN)
+               " -> " WS-MSG-CIPHER(1:WS-MSG-CIPHER-LEN)
+               " (" WS-SUBST-COUNT " char(s) substituted)".
+
+       BUILD-HEADER-LINE.
+      * Indicator/header group: message id, rotor order, reflector,
+      * ring setting, and ciphertext length - the same day-setting
+      * fields the key sheet carries, so a reconciliation pass can
+      * re-derive the day's machine setup straight from the traffic.
+           MOVE SPACES TO WS-HEADER-LINE
+           STRING "HDR " WS-AUDIT-MSG-ID " "
+               KS-ROTOR-LEFT KS-ROTOR-MID KS-ROTOR-RIGHT
+               " " KS-REFLECTOR " "
+               KS-RING-LEFT KS-RING-MID KS-RING-RIGHT
+               " " WS-MSG-CIPHER-LEN
+               DELIMITED BY SIZE INTO WS-HEADER-LINE
+           END-STRING.
+
+       FORMAT-CIPHER-GROUPS.
+      * Breaks WS-MSG-CIPHER into 5-letter groups separated by a
+      * single space, the way the traffic was actually sent.
+           MOVE SPACES TO WS-GROUPED-CIPHER
+           MOVE 0 TO WS-GROUP-POS
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-MSG-CIPHER-LEN
+               IF WS-I > 1 AND FUNCTION MOD(WS-I - 1, 5) = 0
+                   ADD 1 TO WS-GROUP-POS
+               END-IF
+               ADD 1 TO WS-GROUP-POS
+               MOVE WS-MSG-CIPHER(WS-I:1) TO
+                   WS-GROUPED-CIPHER(WS-GROUP-POS:1)
+           END-PERFORM.
+
+       LOAD-CHECKPOINT.
+      * The checkpoint carries the rotor offsets as they stood after
+      * the last committed message, not just how many messages were
+      * done - restarting has to pick the stepping back up from
+      * exactly where it left off, not from the day's start position.
+           MOVE 0 TO WS-CHECKPOINT-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-COUNT TO WS-CHECKPOINT-COUNT
+                       IF WS-CHECKPOINT-COUNT > 0
+                           MOVE CKPT-LEFT-OFF TO LEFT-OFF
+                           MOVE CKPT-MID-OFF TO MID-OFF
+                           MOVE CKPT-RIGHT-OFF TO RIGHT-OFF
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS NOT = "00"
+               DISPLAY "  WARNING: could not open CHECKPOINT.DAT - "
+                   "restart point not saved"
+           ELSE
+               MOVE WS-CHECKPOINT-COUNT TO CKPT-COUNT
+               MOVE LEFT-OFF TO CKPT-LEFT-OFF
+               MOVE MID-OFF TO CKPT-MID-OFF
+               MOVE RIGHT-OFF TO CKPT-RIGHT-OFF
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       RESET-CHECKPOINT.
+      * A clean finish clears the checkpoint so the next day's run
+      * starts from the top of its own message file.
+           MOVE 0 TO WS-CHECKPOINT-COUNT
+           PERFORM WRITE-CHECKPOINT.
+
+       RUN-VERIFICATION-PASS.
+      * Enigma is self-reciprocal: running each day's ciphertext back
+      * through PRESS-KEY under the same key-sheet settings must
+      * reproduce the plaintext that was actually enciphered (after
+      * the operator-substitution convention was applied to it).
+      * Confirms the day's traffic is sound and reports any message
+      * that fails to round-trip, instead of a single pass/fail line.
+           MOVE 0 TO WS-VERIFY-COUNT
+           MOVE 0 TO WS-VERIFY-FAIL-COUNT
+           MOVE 0 TO WS-FAIL-IDX
+           OPEN INPUT CIPHER-OUT-FILE
+           IF WS-CIPHER-FILE-STATUS NOT = "00"
+               DISPLAY "  No ciphertext output to verify"
+           ELSE
+               OPEN INPUT MESSAGE-FILE
+               PERFORM RESET-TO-DAY-START
+               MOVE "N" TO WS-VERIFY-EOF
+               PERFORM UNTIL WS-VERIFY-EOF = "Y"
+                   READ CIPHER-OUT-FILE
+                       AT END
+                           MOVE "Y" TO WS-VERIFY-EOF
+                       NOT AT END
+                           PERFORM VERIFY-ONE-MESSAGE
+                   END-READ
+               END-PERFORM
+               CLOSE MESSAGE-FILE
+               CLOSE CIPHER-OUT-FILE
+               PERFORM PRINT-RECONCILIATION-REPORT
+           END-IF.
+
+       VERIFY-ONE-MESSAGE.
+      * CIPHER-OUT-FILE holds two records per message: the header
+      * line just read, then the grouped-ciphertext line.
+           UNSTRING CIPHER-OUT-RECORD DELIMITED BY SPACE
+               INTO WS-VERIFY-HDR-TAG WS-VERIFY-MSG-ID
+                   WS-VERIFY-ROTORS WS-VERIFY-REFL
+                   WS-VERIFY-RINGS WS-VERIFY-LEN
+           END-UNSTRING
+           READ CIPHER-OUT-FILE
+               AT END
+                   MOVE SPACES TO WS-VERIFY-GROUPLINE
+               NOT AT END
+                   MOVE CIPHER-OUT-RECORD TO WS-VERIFY-GROUPLINE
+           END-READ
+           PERFORM STRIP-CIPHER-GROUPS
+           READ MESSAGE-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE MSG-TEXT TO WS-MSG-PLAIN
+                   PERFORM PREPARE-PLAINTEXT
+           END-READ
+           MOVE WS-VERIFY-MSG-ID TO WS-AUDIT-MSG-ID
+           MOVE "V" TO WS-AUDIT-PHASE
+           MOVE 0 TO WS-AUDIT-POS
+           PERFORM DECRYPT-CIPHERTEXT
+           ADD 1 TO WS-VERIFY-COUNT
+           IF WS-VERIFY-LEN NOT = WS-MSG-EXP-LEN
+               OR WS-VERIFY-PLAIN(1:WS-VERIFY-LEN) NOT =
+                   WS-MSG-EXPANDED(1:WS-MSG-EXP-LEN)
+               ADD 1 TO WS-VERIFY-FAIL-COUNT
+               ADD 1 TO WS-FAIL-IDX
+               MOVE WS-VERIFY-MSG-ID TO WS-FAIL-ID(WS-FAIL-IDX)
+           END-IF.
+
+       STRIP-CIPHER-GROUPS.
+      * The grouped line has a single space between every 5 letters;
+      * drop the spaces to get the raw ciphertext back.
+           MOVE SPACES TO WS-VERIFY-CIPHER
+           MOVE 0 TO WS-GROUP-POS
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > FUNCTION LENGTH(
+                   FUNCTION TRIM(WS-VERIFY-GROUPLINE))
+               IF WS-VERIFY-GROUPLINE(WS-I:1) NOT = SPACE
+                   ADD 1 TO WS-GROUP-POS
+                   MOVE WS-VERIFY-GROUPLINE(WS-I:1) TO
+                       WS-VERIFY-CIPHER(WS-GROUP-POS:1)
+               END-IF
+           END-PERFORM.
+
+       DECRYPT-CIPHERTEXT.
+           MOVE SPACES TO WS-VERIFY-PLAIN
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-VERIFY-LEN
+               MOVE WS-VERIFY-CIPHER(WS-I:1) TO WS-INCHAR
+               PERFORM PRESS-KEY
+               MOVE WS-INCHAR TO WS-VERIFY-PLAIN(WS-I:1)
+           END-PERFORM.
+
+       PRINT-RECONCILIATION-REPORT.
+           DISPLAY "Daily Reconciliation Report"
+           DISPLAY "============================"
+           DISPLAY "  Messages processed: " WS-VERIFY-COUNT
+           DISPLAY "  Messages failed round-trip: " WS-VERIFY-FAIL-COUNT
+           IF WS-VERIFY-FAIL-COUNT > 0
+               PERFORM VARYING WS-FAIL-IDX FROM 1 BY 1
+                   UNTIL WS-FAIL-IDX > WS-VERIFY-FAIL-COUNT
+                   DISPLAY "    FAILED: message "
+                       WS-FAIL-ID(WS-FAIL-IDX)
+               END-PERFORM
+           ELSE
+               DISPLAY "  All messages reconciled successfully"
+           END-IF.
